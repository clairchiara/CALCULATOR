@@ -3,6 +3,13 @@
       * Date: 14 May 2016
       * Purpose: Self-Study / Demonstration
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 09 Aug 2026  CM  Implemented the solver: two-stack precedence
+      *                  evaluator supporting +, -, x/*, /(: ), ^ and
+      *                  parenthesised sub-expressions.
+      * 09 Aug 2026  CM  Widened EXPR-RESULT to match CALCULATOR's wider
+      *                  operand precision.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXPRESSION-SOLVER.
@@ -25,9 +32,370 @@
            "^".
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      *
+      * Return codes handed back to the caller in EXPR-RETURN-CODE.
+      *    00  expression solved successfully
+      *    01  division by zero
+      *    02  result too large for EXPR-RESULT
+      *    03  unknown operator character in expression
+      *    06  mismatched parentheses
+      *    07  expression too complex (stack exhausted)
+      *    08  malformed expression (missing operand/operator)
+      *
+       01  CHAR-PTR                PIC 9(2).
+       01  CURRENT-CHAR            PIC X.
+       01  CURRENT-DIGIT           PIC 9.
+       01  NUM-VALUE               PIC S9(9)V9(4).
+       01  FRAC-DIVISOR            PIC 9(9) VALUE 1.
+       01  DECIMAL-SEEN-SWITCH     PIC X VALUE 'N'.
+           88  DECIMAL-SEEN            VALUE 'Y'.
+       01  NUMBER-IN-PROGRESS-SWITCH PIC X VALUE 'N'.
+           88  NUMBER-IN-PROGRESS      VALUE 'Y'.
+       01  ERROR-SWITCH            PIC X VALUE 'N'.
+           88  ERROR-FOUND             VALUE 'Y'.
+       01  STOP-REDUCE-SWITCH      PIC X VALUE 'N'.
+           88  STOP-REDUCE             VALUE 'Y'.
+       01  CURRENT-PRECEDENCE      PIC 9.
+       01  STACK-TOP-PRECEDENCE    PIC 9.
+      *
+      * PENDING-OPERATOR is the operator PUSH-OPERATOR is about to
+      * push once REDUCE-FOR-OPERATOR's in-stack reductions make room
+      * for it. It is a separate field from APPLIED-OPERATOR below
+      * (which APPLY-TOP-OPERATOR uses for the operator it is
+      * reducing) precisely because REDUCE-FOR-OPERATOR calls
+      * APPLY-TOP-OPERATOR while PENDING-OPERATOR is still awaiting
+      * its own push; sharing one field between the two lets the
+      * reduction overwrite the operator PUSH-OPERATOR was about to
+      * push.
+      *
+       01  PENDING-OPERATOR        PIC X.
+       01  PENDING-PRECEDENCE      PIC 9.
+       01  OPERAND-A               PIC S9(9)V9(4).
+       01  OPERAND-B               PIC S9(9)V9(4).
+       01  COMPUTED-VALUE          PIC S9(9)V9(4).
+       01  NUM-STACK-PTR           PIC 9(2) VALUE ZERO.
+       01  NUM-STACK.
+           02  NUM-STACK-ENTRY OCCURS 20 TIMES PIC S9(9)V9(4).
+       01  OP-STACK-PTR            PIC 9(2) VALUE ZERO.
+       01  OP-STACK.
+           02  OP-STACK-ENTRY  OCCURS 20 TIMES PIC X.
+      *
+      * APPLIED-OPERATOR holds the operator APPLY-TOP-OPERATOR is
+      * currently reducing, kept apart from PENDING-OPERATOR above so
+      * a reduction triggered mid-PUSH-OPERATOR can't clobber the new
+      * operator PUSH-OPERATOR is waiting to push.
+      *
+       01  APPLIED-OPERATOR        PIC X.
+      *
+      * NUMBER-SIGN-SWITCH/EXPECT-OPERAND-SWITCH let PARSE-ONE-
+      * CHARACTER tell a unary minus (one that starts a negative
+      * number, e.g. the '-' in "-5" or in "3 + -5") apart from a
+      * binary minus operator: a '-' is unary whenever it appears
+      * where an operand is expected instead of an operator.
+      *
+       01  NUMBER-SIGN-SWITCH      PIC X VALUE '+'.
+       01  EXPECT-OPERAND-SWITCH   PIC X VALUE 'Y'.
+           88  EXPECTING-OPERAND       VALUE 'Y'.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+       01  EXPR-INPUT              PIC X(80).
+       01  EXPR-RESULT             PIC S9(9)V9(3).
+       01  EXPR-RETURN-CODE        PIC 9(2).
+       PROCEDURE DIVISION USING EXPR-INPUT EXPR-RESULT EXPR-RETURN-CODE.
+
        MAIN-PROCEDURE.
-           DISPLAY "Expression solver not yet complete, sorry!"
-           STOP RUN.
+           PERFORM INITIALIZE-SOLVER
+           PERFORM PARSE-EXPRESSION
+           IF NOT ERROR-FOUND THEN
+               PERFORM DRAIN-REMAINING-OPERATORS
+           END-IF
+           PERFORM SET-RESULT
+           GOBACK.
+
+       INITIALIZE-SOLVER.
+           MOVE ZERO TO NUM-STACK-PTR
+           MOVE ZERO TO OP-STACK-PTR
+           MOVE ZERO TO EXPR-RESULT
+           MOVE ZERO TO EXPR-RETURN-CODE
+           MOVE ZERO TO NUM-VALUE
+           MOVE 1 TO FRAC-DIVISOR
+           MOVE 'N' TO DECIMAL-SEEN-SWITCH
+           MOVE 'N' TO NUMBER-IN-PROGRESS-SWITCH
+           MOVE 'N' TO ERROR-SWITCH
+           MOVE '+' TO NUMBER-SIGN-SWITCH
+           MOVE 'Y' TO EXPECT-OPERAND-SWITCH.
+
+       PARSE-EXPRESSION.
+           MOVE 1 TO CHAR-PTR
+           PERFORM PARSE-ONE-CHARACTER
+               UNTIL CHAR-PTR > 80 OR ERROR-FOUND.
+
+       PARSE-ONE-CHARACTER.
+           MOVE EXPR-INPUT (CHAR-PTR:1) TO CURRENT-CHAR
+           EVALUATE TRUE
+               WHEN CURRENT-CHAR = SPACE
+                   PERFORM FLUSH-NUMBER-BUFFER
+               WHEN CURRENT-CHAR = '('
+                   PERFORM FLUSH-NUMBER-BUFFER
+                   PERFORM PUSH-OPEN-PAREN
+               WHEN CURRENT-CHAR = ')'
+                   PERFORM FLUSH-NUMBER-BUFFER
+                   PERFORM CLOSE-PAREN-GROUP
+               WHEN CURRENT-CHAR = '-' AND EXPECTING-OPERAND
+                   PERFORM START-NEGATIVE-NUMBER
+               WHEN CURRENT-CHAR IS VALID-OPERATOR
+                   PERFORM FLUSH-NUMBER-BUFFER
+                   IF NOT ERROR-FOUND THEN
+                       PERFORM PUSH-OPERATOR
+                   END-IF
+               WHEN CURRENT-CHAR IS NUMERIC OR CURRENT-CHAR = '.'
+                   PERFORM APPEND-DIGIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           ADD 1 TO CHAR-PTR.
+
+      ******************************************************************
+      * START-NEGATIVE-NUMBER handles a '-' that appears wherever an
+      * operand is expected (the start of the expression, right after
+      * '(', or right after another operator) instead of between two
+      * operands, e.g. the '-' in "-5" or "3 + -5". It flips
+      * NUMBER-SIGN-SWITCH (so a second such '-' cancels the first,
+      * the ordinary meaning of "--5") and marks a number as begun so
+      * FLUSH-NUMBER-BUFFER pushes it even if no digit has arrived yet.
+      ******************************************************************
+       START-NEGATIVE-NUMBER.
+           IF NUMBER-SIGN-SWITCH = '-' THEN
+               MOVE '+' TO NUMBER-SIGN-SWITCH
+           ELSE
+               MOVE '-' TO NUMBER-SIGN-SWITCH
+           END-IF
+           MOVE 'Y' TO NUMBER-IN-PROGRESS-SWITCH.
+
+       APPEND-DIGIT.
+           MOVE 'Y' TO NUMBER-IN-PROGRESS-SWITCH
+           IF CURRENT-CHAR = '.' THEN
+               MOVE 'Y' TO DECIMAL-SEEN-SWITCH
+           ELSE
+               MOVE CURRENT-CHAR TO CURRENT-DIGIT
+               IF DECIMAL-SEEN THEN
+                   COMPUTE FRAC-DIVISOR = FRAC-DIVISOR * 10
+                       ON SIZE ERROR
+                           MOVE 02 TO EXPR-RETURN-CODE
+                           MOVE 'Y' TO ERROR-SWITCH
+                   END-COMPUTE
+                   IF NOT ERROR-FOUND THEN
+                       COMPUTE NUM-VALUE =
+                           NUM-VALUE + (CURRENT-DIGIT / FRAC-DIVISOR)
+                           ON SIZE ERROR
+                               MOVE 02 TO EXPR-RETURN-CODE
+                               MOVE 'Y' TO ERROR-SWITCH
+                       END-COMPUTE
+                   END-IF
+               ELSE
+                   COMPUTE NUM-VALUE = (NUM-VALUE * 10) + CURRENT-DIGIT
+                       ON SIZE ERROR
+                           MOVE 02 TO EXPR-RETURN-CODE
+                           MOVE 'Y' TO ERROR-SWITCH
+                   END-COMPUTE
+               END-IF
+           END-IF.
+
+       FLUSH-NUMBER-BUFFER.
+           IF NUMBER-IN-PROGRESS THEN
+               PERFORM PUSH-NUMBER
+               MOVE ZERO TO NUM-VALUE
+               MOVE 1 TO FRAC-DIVISOR
+               MOVE 'N' TO DECIMAL-SEEN-SWITCH
+               MOVE 'N' TO NUMBER-IN-PROGRESS-SWITCH
+               MOVE '+' TO NUMBER-SIGN-SWITCH
+           END-IF.
+
+       PUSH-NUMBER.
+           IF NUMBER-SIGN-SWITCH = '-' THEN
+               COMPUTE NUM-VALUE = NUM-VALUE * -1
+           END-IF
+           IF NUM-STACK-PTR >= 20 THEN
+               MOVE 07 TO EXPR-RETURN-CODE
+               MOVE 'Y' TO ERROR-SWITCH
+           ELSE
+               ADD 1 TO NUM-STACK-PTR
+               MOVE NUM-VALUE TO NUM-STACK-ENTRY (NUM-STACK-PTR)
+               MOVE 'N' TO EXPECT-OPERAND-SWITCH
+           END-IF.
+
+       PUSH-OPEN-PAREN.
+           IF OP-STACK-PTR >= 20 THEN
+               MOVE 07 TO EXPR-RETURN-CODE
+               MOVE 'Y' TO ERROR-SWITCH
+           ELSE
+               ADD 1 TO OP-STACK-PTR
+               MOVE '(' TO OP-STACK-ENTRY (OP-STACK-PTR)
+               MOVE 'Y' TO EXPECT-OPERAND-SWITCH
+           END-IF.
+
+       CLOSE-PAREN-GROUP.
+           PERFORM APPLY-TOP-OPERATOR
+               UNTIL OP-STACK-PTR = 0
+                  OR OP-STACK-ENTRY (OP-STACK-PTR) = '('
+                  OR ERROR-FOUND
+           IF OP-STACK-PTR = 0 THEN
+               MOVE 06 TO EXPR-RETURN-CODE
+               MOVE 'Y' TO ERROR-SWITCH
+           ELSE
+               SUBTRACT 1 FROM OP-STACK-PTR
+               MOVE 'N' TO EXPECT-OPERAND-SWITCH
+           END-IF.
+
+       PUSH-OPERATOR.
+           PERFORM GET-PRECEDENCE
+           MOVE CURRENT-PRECEDENCE TO PENDING-PRECEDENCE
+           MOVE CURRENT-CHAR TO PENDING-OPERATOR
+           MOVE 'N' TO STOP-REDUCE-SWITCH
+           PERFORM REDUCE-FOR-OPERATOR
+               UNTIL OP-STACK-PTR = 0 OR STOP-REDUCE OR ERROR-FOUND
+           IF NOT ERROR-FOUND THEN
+               IF OP-STACK-PTR >= 20 THEN
+                   MOVE 07 TO EXPR-RETURN-CODE
+                   MOVE 'Y' TO ERROR-SWITCH
+               ELSE
+                   ADD 1 TO OP-STACK-PTR
+                   MOVE PENDING-OPERATOR
+                       TO OP-STACK-ENTRY (OP-STACK-PTR)
+                   MOVE 'Y' TO EXPECT-OPERAND-SWITCH
+               END-IF
+           END-IF.
+
+       REDUCE-FOR-OPERATOR.
+           IF OP-STACK-ENTRY (OP-STACK-PTR) = '(' THEN
+               MOVE 'Y' TO STOP-REDUCE-SWITCH
+           ELSE
+               PERFORM GET-STACK-TOP-PRECEDENCE
+               IF STACK-TOP-PRECEDENCE < PENDING-PRECEDENCE THEN
+                   MOVE 'Y' TO STOP-REDUCE-SWITCH
+               ELSE
+                   PERFORM APPLY-TOP-OPERATOR
+               END-IF
+           END-IF.
+
+       DRAIN-REMAINING-OPERATORS.
+           PERFORM APPLY-TOP-OPERATOR
+               UNTIL OP-STACK-PTR = 0 OR ERROR-FOUND.
+
+       APPLY-TOP-OPERATOR.
+           IF OP-STACK-ENTRY (OP-STACK-PTR) = '(' THEN
+               MOVE 06 TO EXPR-RETURN-CODE
+               MOVE 'Y' TO ERROR-SWITCH
+           ELSE
+               IF NUM-STACK-PTR < 2 THEN
+                   MOVE 08 TO EXPR-RETURN-CODE
+                   MOVE 'Y' TO ERROR-SWITCH
+               ELSE
+                   MOVE OP-STACK-ENTRY (OP-STACK-PTR)
+                       TO APPLIED-OPERATOR
+                   SUBTRACT 1 FROM OP-STACK-PTR
+                   MOVE NUM-STACK-ENTRY (NUM-STACK-PTR) TO OPERAND-B
+                   SUBTRACT 1 FROM NUM-STACK-PTR
+                   MOVE NUM-STACK-ENTRY (NUM-STACK-PTR) TO OPERAND-A
+                   SUBTRACT 1 FROM NUM-STACK-PTR
+                   PERFORM COMPUTE-BINARY-OP
+                   IF NOT ERROR-FOUND THEN
+                       ADD 1 TO NUM-STACK-PTR
+                       MOVE COMPUTED-VALUE
+                           TO NUM-STACK-ENTRY (NUM-STACK-PTR)
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPUTE-BINARY-OP.
+           EVALUATE APPLIED-OPERATOR
+               WHEN '+'
+                   COMPUTE COMPUTED-VALUE = OPERAND-A + OPERAND-B
+                       ON SIZE ERROR
+                           MOVE 02 TO EXPR-RETURN-CODE
+                           MOVE 'Y' TO ERROR-SWITCH
+                   END-COMPUTE
+               WHEN '-'
+                   COMPUTE COMPUTED-VALUE = OPERAND-A - OPERAND-B
+                       ON SIZE ERROR
+                           MOVE 02 TO EXPR-RETURN-CODE
+                           MOVE 'Y' TO ERROR-SWITCH
+                   END-COMPUTE
+               WHEN 'x'
+               WHEN '*'
+                   COMPUTE COMPUTED-VALUE = OPERAND-A * OPERAND-B
+                       ON SIZE ERROR
+                           MOVE 02 TO EXPR-RETURN-CODE
+                           MOVE 'Y' TO ERROR-SWITCH
+                   END-COMPUTE
+               WHEN '/'
+               WHEN ':'
+                   IF OPERAND-B = ZERO THEN
+                       MOVE 01 TO EXPR-RETURN-CODE
+                       MOVE 'Y' TO ERROR-SWITCH
+                   ELSE
+                       COMPUTE COMPUTED-VALUE = OPERAND-A / OPERAND-B
+                           ON SIZE ERROR
+                               MOVE 02 TO EXPR-RETURN-CODE
+                               MOVE 'Y' TO ERROR-SWITCH
+                       END-COMPUTE
+                   END-IF
+               WHEN '^'
+                   COMPUTE COMPUTED-VALUE = OPERAND-A ** OPERAND-B
+                       ON SIZE ERROR
+                           MOVE 02 TO EXPR-RETURN-CODE
+                           MOVE 'Y' TO ERROR-SWITCH
+                   END-COMPUTE
+               WHEN OTHER
+                   MOVE 03 TO EXPR-RETURN-CODE
+                   MOVE 'Y' TO ERROR-SWITCH
+           END-EVALUATE.
+
+       GET-PRECEDENCE.
+           EVALUATE CURRENT-CHAR
+               WHEN '^'
+                   MOVE 3 TO CURRENT-PRECEDENCE
+               WHEN 'x'
+               WHEN '*'
+               WHEN '/'
+               WHEN ':'
+                   MOVE 2 TO CURRENT-PRECEDENCE
+               WHEN '+'
+               WHEN '-'
+                   MOVE 1 TO CURRENT-PRECEDENCE
+               WHEN OTHER
+                   MOVE 0 TO CURRENT-PRECEDENCE
+           END-EVALUATE.
+
+       GET-STACK-TOP-PRECEDENCE.
+           EVALUATE OP-STACK-ENTRY (OP-STACK-PTR)
+               WHEN '^'
+                   MOVE 3 TO STACK-TOP-PRECEDENCE
+               WHEN 'x'
+               WHEN '*'
+               WHEN '/'
+               WHEN ':'
+                   MOVE 2 TO STACK-TOP-PRECEDENCE
+               WHEN '+'
+               WHEN '-'
+                   MOVE 1 TO STACK-TOP-PRECEDENCE
+               WHEN OTHER
+                   MOVE 0 TO STACK-TOP-PRECEDENCE
+           END-EVALUATE.
+
+       SET-RESULT.
+           IF ERROR-FOUND THEN
+               MOVE ZERO TO EXPR-RESULT
+           ELSE
+               IF NUM-STACK-PTR NOT = 1 THEN
+                   MOVE ZERO TO EXPR-RESULT
+                   MOVE 08 TO EXPR-RETURN-CODE
+               ELSE
+                   COMPUTE EXPR-RESULT = NUM-STACK-ENTRY (1)
+                       ON SIZE ERROR
+                           MOVE ZERO TO EXPR-RESULT
+                           MOVE 02 TO EXPR-RETURN-CODE
+                   END-COMPUTE
+               END-IF
+           END-IF.
+
        END PROGRAM EXPRESSION-SOLVER.

@@ -3,6 +3,26 @@
       * Date: 12 May 2016
       * Purpose: Self-Study / Demonstration
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 09 Aug 2026  CM  Added batch transaction file mode (reads
+      *                  CALC-TRANS-FILE, writes REPORT-FILE).
+      * 09 Aug 2026  CM  Added LEDGER-FILE audit trail, written for
+      *                  every completed CALCULATION.
+      * 09 Aug 2026  CM  Added divide-by-zero / overflow checks with a
+      *                  standard error-code table.
+      * 09 Aug 2026  CM  Widened operands/result past 5 integer digits
+      *                  and added a selectable currency display mode.
+      * 09 Aug 2026  CM  Replaced the serial Y/N prompts with a numbered
+      *                  main menu so a mode can be reached directly.
+      * 09 Aug 2026  CM  Widened OPERATOR to carry word operators and
+      *                  added AVG, PCT, SQRT and MOD.
+      * 09 Aug 2026  CM  Added M+/MR/MC memory registers, persisted per
+      *                  user ID in MEMORY-FILE.
+      * 09 Aug 2026  CM  Added an end-of-session summary (count/sum/
+      *                  min/max of RESULT), shown on exit.
+      * 09 Aug 2026  CM  Added checkpoint/restart to the batch
+      *                  transaction run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
@@ -15,70 +35,503 @@
            '-'
            '.'
            ' '
-           '+'
-           CLASS VALID-OPERATOR IS
-           "+"
-           "-"
-           "x"
-           "*"
-           "/"
-           ":"
-           "^".
+           '+'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LEDGER-FILE-STATUS.
+           SELECT MEMORY-FILE ASSIGN TO "MEMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MEMORY-USER-ID
+               FILE STATUS IS MEMORY-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  TRANS-RECORD.
+           02  TRANS-OPERAND1      PIC S9(9)V9(3).
+           02  TRANS-OPERATOR      PIC X(4).
+           02  TRANS-OPERAND2      PIC S9(9)V9(3).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD.
+           02  REPORT-OPERAND1     PIC S9(9)V9(3).
+           02  REPORT-OPERATOR     PIC X(4).
+           02  REPORT-OPERAND2     PIC S9(9)V9(3).
+           02  REPORT-RESULT       PIC S9(9)V9(3).
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           02  LEDGER-DATE         PIC 9(8).
+           02  LEDGER-TIME         PIC 9(8).
+           02  LEDGER-SOURCE       PIC X(1).
+               88  LEDGER-FROM-CALCULATION VALUE 'C'.
+               88  LEDGER-FROM-EXPRESSION  VALUE 'E'.
+           02  LEDGER-OPERAND1     PIC S9(9)V9(3).
+           02  LEDGER-OPERATOR     PIC X(4).
+           02  LEDGER-OPERAND2     PIC S9(9)V9(3).
+           02  LEDGER-RESULT       PIC S9(9)V9(3).
+           02  LEDGER-EXPRESSION   PIC X(80).
+       FD  MEMORY-FILE.
+       01  MEMORY-RECORD.
+           02  MEMORY-USER-ID      PIC X(10).
+           02  MEMORY-VALUE        PIC S9(9)V9(3).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02  CHECKPOINT-COUNT    PIC 9(7).
        WORKING-STORAGE SECTION.
-       01  INITIAL-QUESTION        PIC A(1).
-       01  NUM-INPUT               PIC X(9).
+       01  MENU-CHOICE             PIC X(1).
+       01  USER-ID                 PIC X(10).
+       01  MEMORY-FILE-STATUS      PIC X(2).
+       01  MEMORY-VALUE-WORK       PIC S9(9)V9(3).
+       01  MEMORY-FOUND-SWITCH     PIC X(1) VALUE 'N'.
+           88  MEMORY-RECORD-FOUND     VALUE 'Y'.
+       01  DISPLAY-MODE-SWITCH     PIC X(1) VALUE 'G'.
+           88  GENERAL-MODE            VALUE 'G'.
+           88  CURRENCY-MODE           VALUE 'C'.
+       01  EXPR-INPUT              PIC X(80).
+       01  EXPR-RESULT             PIC S9(9)V9(3).
+       01  EXPR-RETURN-CODE        PIC 9(2).
+       01  TRANS-FILE-STATUS       PIC X(2).
+       01  REPORT-FILE-STATUS      PIC X(2).
+       01  LEDGER-FILE-STATUS      PIC X(2).
+       01  TRANS-EOF-SWITCH        PIC X(1) VALUE 'N'.
+           88  END-OF-TRANS-FILE       VALUE 'Y'.
+       01  BATCH-RECORD-COUNT      PIC 9(7) VALUE ZERO.
+       01  BATCH-ERROR-COUNT       PIC 9(7) VALUE ZERO.
+       01  CHECKPOINT-FILE-STATUS  PIC X(2).
+      *
+      * CHECKPOINT-INTERVAL is 1 (a checkpoint after every record) on
+      * purpose: any wider interval leaves a window where a crash
+      * after a record is posted to REPORT-FILE but before the next
+      * checkpoint write causes that record to be reprocessed and
+      * double-posted to REPORT-FILE on restart. Checkpointing every
+      * record costs an OPEN/WRITE/CLOSE of CHECKPOINT-FILE per
+      * transaction, which is an acceptable trade for a batch run
+      * against the alternative of a silently-reintroduced double-
+      * posting window.
+      *
+      * This still leaves one narrower, known residual window on
+      * LEDGER-FILE: CALCULATION writes the ledger entry before
+      * PROCESS-TRANS-RECORD writes REPORT-RECORD and advances the
+      * checkpoint, so a crash between the ledger write and the
+      * checkpoint write for the same transaction reprocesses it on
+      * restart and posts a second LEDGER-FILE entry for it. Closing
+      * that window too would mean checkpointing the ledger write
+      * itself, which needs its own counter (a batch transaction and
+      * an interactive calculation both write LEDGER-FILE through the
+      * same CALCULATION paragraph, so one BATCH-RECORD-COUNT-keyed
+      * checkpoint can't describe both) and was judged not worth the
+      * added complexity for an audit trail, where an occasional
+      * duplicate entry after a crash is a cheaper failure mode than
+      * a missing one.
+      *
+       01  CHECKPOINT-INTERVAL     PIC 9(3) VALUE 1.
+       01  CHECKPOINT-SINCE-LAST   PIC 9(3) VALUE ZERO.
+       01  CHECKPOINT-SKIP-COUNT   PIC 9(7) VALUE ZERO.
+       01  RESTART-SWITCH          PIC X(1) VALUE 'N'.
+           88  RESTARTING-BATCH        VALUE 'Y'.
+       01  CALC-ERROR-SWITCH       PIC X(1) VALUE 'N'.
+           88  CALC-ERROR              VALUE 'Y'.
+       01  RETURN-TO-MENU-SWITCH   PIC X(1) VALUE 'N'.
+           88  RETURN-TO-MENU          VALUE 'Y'.
+       01  CALC-ERROR-CODE         PIC 9(2) VALUE ZERO.
+       01  SESSION-OP-COUNT        PIC 9(7) VALUE ZERO.
+       01  SESSION-RESULT-SUM      PIC S9(11)V9(3) VALUE ZERO.
+       01  SESSION-RESULT-MIN      PIC S9(9)V9(3).
+       01  SESSION-RESULT-MAX      PIC S9(9)V9(3).
+       01  SESSION-SUM-EDIT        PIC -ZZ,ZZZ,ZZZ,ZZZ.999.
+       01  SESSION-MIN-EDIT        PIC -ZZZ,ZZZ,ZZZ.999.
+       01  SESSION-MAX-EDIT        PIC -ZZZ,ZZZ,ZZZ.999.
+      *
+      * Standard error-code table for CALCULATION. Built the old way,
+      * as a block of literal VALUEs redefined as an indexable table,
+      * so a new code is added by adding one more FILLER line.
+      *
+       01  ERROR-MSG-VALUES.
+           02  FILLER PIC X(42) VALUE
+               "01DIVIDE BY ZERO                          ".
+           02  FILLER PIC X(42) VALUE
+               "02RESULT SIZE OVERFLOW                    ".
+           02  FILLER PIC X(42) VALUE
+               "03INVALID OPERATOR                        ".
+           02  FILLER PIC X(42) VALUE
+               "04NEGATIVE SQRT ARGUMENT                  ".
+       01  ERROR-MSG-TABLE REDEFINES ERROR-MSG-VALUES.
+           02  ERROR-MSG-ENTRY OCCURS 4 TIMES.
+               03  ERROR-MSG-CODE  PIC X(2).
+               03  ERROR-MSG-TEXT  PIC X(40).
+       01  ERROR-TABLE-PTR         PIC 9(2).
+       01  ERROR-FOUND-SWITCH      PIC X(1) VALUE 'N'.
+           88  ERROR-MSG-FOUND         VALUE 'Y'.
+      *
+      * Table of every operator CALCULATION accepts, checked the same
+      * table-driven way as ERROR-MSG-TABLE, since OPERATOR now carries
+      * word operators (AVG, PCT, SQRT, MOD) and a CLASS test can no
+      * longer tell a valid one from an invalid one character-by-
+      * character.
+      *
+       01  VALID-OPERATOR-VALUES.
+           02  FILLER PIC X(4) VALUE "+   ".
+           02  FILLER PIC X(4) VALUE "-   ".
+           02  FILLER PIC X(4) VALUE "x   ".
+           02  FILLER PIC X(4) VALUE "*   ".
+           02  FILLER PIC X(4) VALUE "/   ".
+           02  FILLER PIC X(4) VALUE ":   ".
+           02  FILLER PIC X(4) VALUE "^   ".
+           02  FILLER PIC X(4) VALUE "AVG ".
+           02  FILLER PIC X(4) VALUE "PCT ".
+           02  FILLER PIC X(4) VALUE "SQRT".
+           02  FILLER PIC X(4) VALUE "MOD ".
+           02  FILLER PIC X(4) VALUE "M+  ".
+           02  FILLER PIC X(4) VALUE "MR  ".
+           02  FILLER PIC X(4) VALUE "MC  ".
+       01  VALID-OPERATOR-TABLE REDEFINES VALID-OPERATOR-VALUES.
+           02  VALID-OPERATOR-ENTRY OCCURS 14 TIMES PIC X(4).
+       01  VALID-OPERATOR-PTR      PIC 9(2).
+       01  VALID-OPERATOR-SWITCH   PIC X(1) VALUE 'N'.
+           88  VALID-OPERATOR-FOUND    VALUE 'Y'.
+       01  MOD-QUOTIENT            PIC S9(9).
+       01  NUM-INPUT               PIC X(14).
        01  NUM-INPUT-DOT-COUNTER   PIC 9(5).
        01  NUM-INPUT-SIGN-COUNTER  PIC 9(5).
        01  FULL-OPERATION.
            02  OPERATION.
-               03  OPERAND1        PIC S9(5)V9(3).
-               03  OPERATOR        PIC A.
-               03  OPERAND2        PIC S9(5)V9(3).
-           02  RESULT              PIC S9(5)V9(3).
-       01  DROP-LEAD-ZEROES        PIC -ZZ,ZZZ.999.
+               03  OPERAND1        PIC S9(9)V9(3).
+               03  OPERATOR        PIC X(4).
+               03  OPERAND2        PIC S9(9)V9(3).
+           02  RESULT              PIC S9(9)V9(3).
+       01  DROP-LEAD-ZEROES        PIC -ZZZ,ZZZ,ZZZ.999.
+       01  CURRENCY-EDIT-FIELD     PIC $$$,$$$,$$$,$$9.99-.
        PROCEDURE DIVISION.
 
        BEGIN.
-           DISPLAY
-           "Would you like to use the expression solver instead?"
-           ACCEPT INITIAL-QUESTION
-           IF INITIAL-QUESTION EQUALS 'Y' THEN
-           CALL "EXPRESSION-SOLVER"
+           OPEN EXTEND LEDGER-FILE
+           IF LEDGER-FILE-STATUS = "35" OR
+               LEDGER-FILE-STATUS = "05" THEN
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+           OPEN I-O MEMORY-FILE
+           IF MEMORY-FILE-STATUS = "35" THEN
+               OPEN OUTPUT MEMORY-FILE
+               CLOSE MEMORY-FILE
+               OPEN I-O MEMORY-FILE
+           END-IF
+           DISPLAY "Please enter your user ID for memory registers"
+           ACCEPT USER-ID
+           PERFORM MAIN-MENU.
+
+      ******************************************************************
+      * MAIN-MENU is the program's home screen. Every mode returns
+      * here when it finishes, so the user can move between modes
+      * without restarting the program. Driven as a PERFORM ... UNTIL
+      * loop over MAIN-MENU-BODY rather than having MAIN-MENU perform
+      * itself, since a menu round trip happens on every single mode
+      * return (not just chained calculations) and a self-performing
+      * paragraph never releases its call frame — long enough of those
+      * eventually exhausts the run unit's stack.
+      ******************************************************************
+       MAIN-MENU.
+           MOVE SPACE TO MENU-CHOICE
+           PERFORM MAIN-MENU-BODY UNTIL MENU-CHOICE = "0".
+
+       MAIN-MENU-BODY.
+           DISPLAY " "
+           DISPLAY "1. Perform a calculation"
+           DISPLAY "2. Use the expression solver"
+           DISPLAY "3. Process a batch transaction file"
+           DISPLAY "4. Toggle currency display mode"
+           DISPLAY "0. Exit"
+           DISPLAY "Please choose an option"
+           ACCEPT MENU-CHOICE
+           EVALUATE MENU-CHOICE
+               WHEN "1"
+                   PERFORM START-CALCULATION
+               WHEN "2"
+                   PERFORM SOLVE-EXPRESSION
+               WHEN "3"
+                   PERFORM BATCH-MODE
+               WHEN "4"
+                   PERFORM TOGGLE-DISPLAY-MODE
+               WHEN "0"
+                   PERFORM TERMINATE-PROGRAM
+               WHEN OTHER
+                   DISPLAY "Please choose a valid option"
+           END-EVALUATE.
+
+       START-CALCULATION.
+           MOVE 'N' TO RETURN-TO-MENU-SWITCH
            DISPLAY "Please input first operand"
            ACCEPT NUM-INPUT
            PERFORM CHECK-INPUT
-           MOVE NUM-INPUT TO OPERAND1.
+           MOVE NUM-INPUT TO OPERAND1
+           PERFORM INPUT-OPERATOR.
+
+       SOLVE-EXPRESSION.
+           DISPLAY "Please input the expression to solve"
+           ACCEPT EXPR-INPUT
+           CALL "EXPRESSION-SOLVER" USING EXPR-INPUT EXPR-RESULT
+               EXPR-RETURN-CODE
+           IF EXPR-RETURN-CODE = ZERO THEN
+               MOVE EXPR-RESULT TO RESULT
+               PERFORM WRITE-LEDGER-ENTRY-FOR-EXPRESSION
+               PERFORM UPDATE-SESSION-STATS
+               PERFORM DISPLAY-RESULT
+           ELSE
+               DISPLAY "Expression could not be solved, error code "
+                   EXPR-RETURN-CODE
+           END-IF.
+
+       TOGGLE-DISPLAY-MODE.
+           IF CURRENCY-MODE THEN
+               MOVE 'G' TO DISPLAY-MODE-SWITCH
+               DISPLAY "Currency display mode is now off"
+           ELSE
+               MOVE 'C' TO DISPLAY-MODE-SWITCH
+               DISPLAY "Currency display mode is now on"
+           END-IF.
 
+      ******************************************************************
+      * INPUT-OPERATOR/CONTINUATION chain operands until a blank
+      * operator is entered, at which point CHECK-OPEATOR sets
+      * RETURN-TO-MENU-SWITCH and INPUT-OPERATOR unwinds without
+      * accepting a second operand, letting control fall back through
+      * CONTINUATION/INPUT-OPERATOR/START-CALCULATION to the single
+      * loop in MAIN-MENU instead of starting a fresh nested MAIN-MENU
+      * of its own from partway down the chain.
+      ******************************************************************
        INPUT-OPERATOR.
            DISPLAY "Please input operator, enter nothing to terminate"
            ACCEPT OPERATOR
            PERFORM CHECK-OPEATOR
-           DISPLAY "Please input second operand"
-           ACCEPT NUM-INPUT
-           PERFORM CHECK-INPUT
-           MOVE NUM-INPUT TO OPERAND2
-           PERFORM CALCULATION
-           PERFORM PREPARE-FOR-OUTPUT
-           DISPLAY "The result is " DROP-LEAD-ZEROES
-           PERFORM CONTINUATION.
+           IF NOT RETURN-TO-MENU THEN
+               DISPLAY "Please input second operand"
+               ACCEPT NUM-INPUT
+               PERFORM CHECK-INPUT
+               MOVE NUM-INPUT TO OPERAND2
+               PERFORM CALCULATION
+               IF CALC-ERROR THEN
+                   PERFORM INPUT-OPERATOR
+               ELSE
+                   PERFORM DISPLAY-RESULT
+                   PERFORM CONTINUATION
+               END-IF
+           END-IF.
 
+      ******************************************************************
+      * CALCULATION guards every arithmetic branch with ON SIZE ERROR
+      * and checks the divisor before dividing, so a bad transaction
+      * sets CALC-ERROR-CODE and returns cleanly instead of abending
+      * or silently truncating RESULT.
+      ******************************************************************
        CALCULATION.
-           IF OPERATOR EQUALS "+" THEN
-               COMPUTE RESULT = OPERAND1 + OPERAND2
-           ELSE IF OPERATOR EQUALS "-" THEN
-               COMPUTE RESULT = OPERAND1 - OPERAND2
-           ELSE IF OPERATOR EQUALS "x" OR "*" THEN
-               COMPUTE RESULT = OPERAND1 * OPERAND2
-           ELSE IF OPERATOR EQUALS "/" OR ":" THEN
-               COMPUTE RESULT = OPERAND1 / OPERAND2
-           ELSE IF OPERATOR EQUALS "^"
-               COMPUTE RESULT = OPERAND1 ** OPERAND2
+           MOVE 'N' TO CALC-ERROR-SWITCH
+           MOVE ZERO TO CALC-ERROR-CODE
+           EVALUATE TRUE
+               WHEN OPERATOR = "+"
+                   COMPUTE RESULT = OPERAND1 + OPERAND2
+                       ON SIZE ERROR
+                           MOVE 02 TO CALC-ERROR-CODE
+                           MOVE 'Y' TO CALC-ERROR-SWITCH
+                   END-COMPUTE
+               WHEN OPERATOR = "-"
+                   COMPUTE RESULT = OPERAND1 - OPERAND2
+                       ON SIZE ERROR
+                           MOVE 02 TO CALC-ERROR-CODE
+                           MOVE 'Y' TO CALC-ERROR-SWITCH
+                   END-COMPUTE
+               WHEN OPERATOR = "x" OR OPERATOR = "*"
+                   COMPUTE RESULT = OPERAND1 * OPERAND2
+                       ON SIZE ERROR
+                           MOVE 02 TO CALC-ERROR-CODE
+                           MOVE 'Y' TO CALC-ERROR-SWITCH
+                   END-COMPUTE
+               WHEN OPERATOR = "/" OR OPERATOR = ":"
+                   IF OPERAND2 = ZERO THEN
+                       MOVE 01 TO CALC-ERROR-CODE
+                       MOVE 'Y' TO CALC-ERROR-SWITCH
+                   ELSE
+                       COMPUTE RESULT = OPERAND1 / OPERAND2
+                           ON SIZE ERROR
+                               MOVE 02 TO CALC-ERROR-CODE
+                               MOVE 'Y' TO CALC-ERROR-SWITCH
+                       END-COMPUTE
+                   END-IF
+               WHEN OPERATOR = "^"
+                   COMPUTE RESULT = OPERAND1 ** OPERAND2
+                       ON SIZE ERROR
+                           MOVE 02 TO CALC-ERROR-CODE
+                           MOVE 'Y' TO CALC-ERROR-SWITCH
+                   END-COMPUTE
+               WHEN OPERATOR = "AVG"
+                   COMPUTE RESULT = (OPERAND1 + OPERAND2) / 2
+                       ON SIZE ERROR
+                           MOVE 02 TO CALC-ERROR-CODE
+                           MOVE 'Y' TO CALC-ERROR-SWITCH
+                   END-COMPUTE
+               WHEN OPERATOR = "PCT"
+                   COMPUTE RESULT = OPERAND1 * OPERAND2 / 100
+                       ON SIZE ERROR
+                           MOVE 02 TO CALC-ERROR-CODE
+                           MOVE 'Y' TO CALC-ERROR-SWITCH
+                   END-COMPUTE
+               WHEN OPERATOR = "SQRT"
+                   IF OPERAND1 < ZERO THEN
+                       MOVE 04 TO CALC-ERROR-CODE
+                       MOVE 'Y' TO CALC-ERROR-SWITCH
+                   ELSE
+                       COMPUTE RESULT = FUNCTION SQRT (OPERAND1)
+                           ON SIZE ERROR
+                               MOVE 02 TO CALC-ERROR-CODE
+                               MOVE 'Y' TO CALC-ERROR-SWITCH
+                       END-COMPUTE
+                   END-IF
+               WHEN OPERATOR = "MOD"
+                   IF OPERAND2 = ZERO THEN
+                       MOVE 01 TO CALC-ERROR-CODE
+                       MOVE 'Y' TO CALC-ERROR-SWITCH
+                   ELSE
+                       DIVIDE OPERAND1 BY OPERAND2
+                           GIVING MOD-QUOTIENT REMAINDER RESULT
+                           ON SIZE ERROR
+                               MOVE 02 TO CALC-ERROR-CODE
+                               MOVE 'Y' TO CALC-ERROR-SWITCH
+                       END-DIVIDE
+                   END-IF
+               WHEN OPERATOR = "M+"
+                   PERFORM READ-MEMORY-REGISTER
+                   ADD OPERAND1 TO MEMORY-VALUE-WORK
+                       ON SIZE ERROR
+                           MOVE 02 TO CALC-ERROR-CODE
+                           MOVE 'Y' TO CALC-ERROR-SWITCH
+                   END-ADD
+                   IF NOT CALC-ERROR THEN
+                       MOVE MEMORY-VALUE-WORK TO RESULT
+                       PERFORM WRITE-MEMORY-REGISTER
+                   END-IF
+               WHEN OPERATOR = "MR"
+                   PERFORM READ-MEMORY-REGISTER
+                   MOVE MEMORY-VALUE-WORK TO RESULT
+               WHEN OPERATOR = "MC"
+                   PERFORM READ-MEMORY-REGISTER
+                   MOVE ZERO TO MEMORY-VALUE-WORK
+                   MOVE ZERO TO RESULT
+                   PERFORM WRITE-MEMORY-REGISTER
+               WHEN OTHER
+                   MOVE 03 TO CALC-ERROR-CODE
+                   MOVE 'Y' TO CALC-ERROR-SWITCH
+           END-EVALUATE
+           IF CALC-ERROR THEN
+               PERFORM LOOKUP-ERROR-MESSAGE
            ELSE
-               DISPLAY "Incorrect operator!"
-               PERFORM INCORRECT-OPERATOR
-               PERFORM CALCULATION
+               PERFORM WRITE-LEDGER-ENTRY
+               PERFORM UPDATE-SESSION-STATS
+           END-IF.
+
+      ******************************************************************
+      * UPDATE-SESSION-STATS keeps the running count/sum/min/max of
+      * RESULT for DISPLAY-SESSION-SUMMARY, fed from the same choke
+      * point every completed CALCULATION already passes through.
+      ******************************************************************
+       UPDATE-SESSION-STATS.
+           ADD 1 TO SESSION-OP-COUNT
+           ADD RESULT TO SESSION-RESULT-SUM
+           IF SESSION-OP-COUNT = 1 THEN
+               MOVE RESULT TO SESSION-RESULT-MIN
+               MOVE RESULT TO SESSION-RESULT-MAX
+           ELSE
+               IF RESULT < SESSION-RESULT-MIN THEN
+                   MOVE RESULT TO SESSION-RESULT-MIN
+               END-IF
+               IF RESULT > SESSION-RESULT-MAX THEN
+                   MOVE RESULT TO SESSION-RESULT-MAX
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LOOKUP-ERROR-MESSAGE resolves CALC-ERROR-CODE against
+      * ERROR-MSG-TABLE and displays the matching text.
+      ******************************************************************
+       LOOKUP-ERROR-MESSAGE.
+           MOVE 'N' TO ERROR-FOUND-SWITCH
+           MOVE 1 TO ERROR-TABLE-PTR
+           PERFORM CHECK-ERROR-TABLE-ENTRY
+               UNTIL ERROR-TABLE-PTR > 4 OR ERROR-MSG-FOUND.
+
+       CHECK-ERROR-TABLE-ENTRY.
+           IF ERROR-MSG-CODE (ERROR-TABLE-PTR) = CALC-ERROR-CODE THEN
+               DISPLAY "Error " CALC-ERROR-CODE ": "
+                   ERROR-MSG-TEXT (ERROR-TABLE-PTR)
+               MOVE 'Y' TO ERROR-FOUND-SWITCH
+           ELSE
+               ADD 1 TO ERROR-TABLE-PTR
+           END-IF.
+
+      ******************************************************************
+      * WRITE-LEDGER-ENTRY appends a timestamped audit record of the
+      * calculation just performed, so a completed CALCULATION always
+      * leaves a reconstructable trail behind it.
+      ******************************************************************
+       WRITE-LEDGER-ENTRY.
+           ACCEPT LEDGER-DATE FROM DATE YYYYMMDD
+           ACCEPT LEDGER-TIME FROM TIME
+           MOVE 'C' TO LEDGER-SOURCE
+           MOVE OPERAND1 TO LEDGER-OPERAND1
+           MOVE OPERATOR TO LEDGER-OPERATOR
+           MOVE OPERAND2 TO LEDGER-OPERAND2
+           MOVE RESULT TO LEDGER-RESULT
+           MOVE SPACES TO LEDGER-EXPRESSION
+           WRITE LEDGER-RECORD.
+
+      ******************************************************************
+      * WRITE-LEDGER-ENTRY-FOR-EXPRESSION is WRITE-LEDGER-ENTRY's
+      * counterpart for the expression solver, which produces one
+      * whole expression string instead of an OPERAND1/OPERATOR/
+      * OPERAND2 triplet, so SOLVE-EXPRESSION leaves the same kind of
+      * reconstructable trail behind it that CALCULATION does.
+      ******************************************************************
+       WRITE-LEDGER-ENTRY-FOR-EXPRESSION.
+           ACCEPT LEDGER-DATE FROM DATE YYYYMMDD
+           ACCEPT LEDGER-TIME FROM TIME
+           MOVE 'E' TO LEDGER-SOURCE
+           MOVE ZERO TO LEDGER-OPERAND1
+           MOVE SPACES TO LEDGER-OPERATOR
+           MOVE ZERO TO LEDGER-OPERAND2
+           MOVE RESULT TO LEDGER-RESULT
+           MOVE EXPR-INPUT TO LEDGER-EXPRESSION
+           WRITE LEDGER-RECORD.
+
+      ******************************************************************
+      * READ-MEMORY-REGISTER/WRITE-MEMORY-REGISTER keep one persistent
+      * memory register per USER-ID in MEMORY-FILE, so M+/MR/MC carry
+      * a running total across sessions instead of just the run.
+      ******************************************************************
+       READ-MEMORY-REGISTER.
+           MOVE USER-ID TO MEMORY-USER-ID
+           MOVE 'N' TO MEMORY-FOUND-SWITCH
+           READ MEMORY-FILE
+               INVALID KEY
+                   MOVE ZERO TO MEMORY-VALUE-WORK
+               NOT INVALID KEY
+                   MOVE MEMORY-VALUE TO MEMORY-VALUE-WORK
+                   MOVE 'Y' TO MEMORY-FOUND-SWITCH
+           END-READ.
+
+       WRITE-MEMORY-REGISTER.
+           MOVE USER-ID TO MEMORY-USER-ID
+           MOVE MEMORY-VALUE-WORK TO MEMORY-VALUE
+           IF MEMORY-RECORD-FOUND THEN
+               REWRITE MEMORY-RECORD
+           ELSE
+               WRITE MEMORY-RECORD
            END-IF.
 
        INCORRECT-OPERATOR.
@@ -91,9 +544,27 @@
            ACCEPT NUM-INPUT
            PERFORM CHECK-INPUT.
 
+      ******************************************************************
+      * DISPLAY-RESULT edits RESULT into the picture selected by
+      * DISPLAY-MODE-SWITCH and shows it, so currency mode and general
+      * mode share one call site instead of duplicating the DISPLAY.
+      ******************************************************************
+       DISPLAY-RESULT.
+           PERFORM PREPARE-FOR-OUTPUT
+           IF CURRENCY-MODE THEN
+               DISPLAY "The result is " CURRENCY-EDIT-FIELD
+           ELSE
+               DISPLAY "The result is " DROP-LEAD-ZEROES
+           END-IF.
+
        PREPARE-FOR-OUTPUT.
-           ADD RESULT TO ZERO
-           GIVING DROP-LEAD-ZEROES ROUNDED.
+           IF CURRENCY-MODE THEN
+               ADD RESULT TO ZERO
+               GIVING CURRENCY-EDIT-FIELD ROUNDED
+           ELSE
+               ADD RESULT TO ZERO
+               GIVING DROP-LEAD-ZEROES ROUNDED
+           END-IF.
 
        CONTINUATION.
            MOVE RESULT TO OPERAND1
@@ -112,10 +583,180 @@
            END-IF.
 
        CHECK-OPEATOR.
-           IF OPERATOR EQUALS '' THEN
-               STOP RUN
-           ELSE IF OPERATOR IS NOT VALID-OPERATOR THEN
-               PERFORM INCORRECT-OPERATOR
+           IF OPERATOR = SPACES THEN
+               MOVE 'Y' TO RETURN-TO-MENU-SWITCH
+           ELSE
+               PERFORM LOOKUP-VALID-OPERATOR
+               IF NOT VALID-OPERATOR-FOUND THEN
+                   PERFORM INCORRECT-OPERATOR
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LOOKUP-VALID-OPERATOR resolves OPERATOR against
+      * VALID-OPERATOR-TABLE the same table-driven way
+      * LOOKUP-ERROR-MESSAGE resolves an error code.
+      ******************************************************************
+       LOOKUP-VALID-OPERATOR.
+           MOVE 'N' TO VALID-OPERATOR-SWITCH
+           MOVE 1 TO VALID-OPERATOR-PTR
+           PERFORM CHECK-VALID-OPERATOR-ENTRY
+               UNTIL VALID-OPERATOR-PTR > 14 OR VALID-OPERATOR-FOUND.
+
+       CHECK-VALID-OPERATOR-ENTRY.
+           IF VALID-OPERATOR-ENTRY (VALID-OPERATOR-PTR) = OPERATOR THEN
+               MOVE 'Y' TO VALID-OPERATOR-SWITCH
+           ELSE
+               ADD 1 TO VALID-OPERATOR-PTR
+           END-IF.
+
+       TERMINATE-PROGRAM.
+           PERFORM DISPLAY-SESSION-SUMMARY
+           CLOSE LEDGER-FILE
+           CLOSE MEMORY-FILE
+           STOP RUN.
+
+      ******************************************************************
+      * DISPLAY-SESSION-SUMMARY shows how many calculations were
+      * completed this session and the sum/min/max of their results.
+      ******************************************************************
+       DISPLAY-SESSION-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Session summary:"
+           DISPLAY "  Operations performed: " SESSION-OP-COUNT
+           IF SESSION-OP-COUNT > ZERO THEN
+               ADD SESSION-RESULT-SUM TO ZERO
+                   GIVING SESSION-SUM-EDIT ROUNDED
+               ADD SESSION-RESULT-MIN TO ZERO
+                   GIVING SESSION-MIN-EDIT ROUNDED
+               ADD SESSION-RESULT-MAX TO ZERO
+                   GIVING SESSION-MAX-EDIT ROUNDED
+               DISPLAY "  Sum of results:       " SESSION-SUM-EDIT
+               DISPLAY "  Smallest result:      " SESSION-MIN-EDIT
+               DISPLAY "  Largest result:       " SESSION-MAX-EDIT
            END-IF.
 
+      ******************************************************************
+      * BATCH-MODE reads CALC-TRANS-FILE (OPERAND1/OPERATOR/OPERAND2
+      * records shaped like FULL-OPERATION) from front to back and
+      * writes one REPORT-FILE record per transaction, carrying the
+      * RESULT of CALCULATION alongside the inputs that produced it.
+      *
+      * CHECKPOINT-FILE holds the count of transactions already
+      * processed, written after every record (see CHECKPOINT-
+      * INTERVAL). A restart re-reads and discards that many records
+      * from the front of CALC-TRANS-FILE before resuming, instead of
+      * reprocessing them and posting duplicate ledger entries.
+      ******************************************************************
+       BATCH-MODE.
+           MOVE 'N' TO TRANS-EOF-SWITCH
+           MOVE ZERO TO BATCH-ERROR-COUNT
+           MOVE ZERO TO CHECKPOINT-SINCE-LAST
+           MOVE 'N' TO RESTART-SWITCH
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT CALC-TRANS-FILE
+           IF TRANS-FILE-STATUS NOT = "00" THEN
+               DISPLAY "Batch transaction file could not be opened, "
+                   "status " TRANS-FILE-STATUS
+               DISPLAY "Returning to main menu."
+           ELSE
+               IF CHECKPOINT-COUNT > ZERO THEN
+                   MOVE 'Y' TO RESTART-SWITCH
+                   MOVE CHECKPOINT-COUNT TO BATCH-RECORD-COUNT
+                   MOVE ZERO TO CHECKPOINT-SKIP-COUNT
+                   PERFORM SKIP-CHECKPOINTED-RECORD
+                       UNTIL CHECKPOINT-SKIP-COUNT >= CHECKPOINT-COUNT
+                           OR END-OF-TRANS-FILE
+                   IF NOT END-OF-TRANS-FILE THEN
+                       PERFORM READ-TRANS-RECORD
+                   END-IF
+                   DISPLAY "Resuming batch run after " CHECKPOINT-COUNT
+                       " previously processed transaction(s)."
+               ELSE
+                   MOVE ZERO TO BATCH-RECORD-COUNT
+                   PERFORM READ-TRANS-RECORD
+               END-IF
+               IF RESTARTING-BATCH THEN
+                   OPEN EXTEND REPORT-FILE
+                   IF REPORT-FILE-STATUS = "35" OR
+                       REPORT-FILE-STATUS = "05" THEN
+                       OPEN OUTPUT REPORT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               PERFORM PROCESS-TRANS-RECORD UNTIL END-OF-TRANS-FILE
+               CLOSE CALC-TRANS-FILE
+               CLOSE REPORT-FILE
+               MOVE ZERO TO CHECKPOINT-COUNT
+               PERFORM WRITE-CHECKPOINT
+               DISPLAY "Batch run complete, " BATCH-RECORD-COUNT
+                   " transaction(s) processed, " BATCH-ERROR-COUNT
+                   " error(s)."
+           END-IF.
+
+       READ-TRANS-RECORD.
+           READ CALC-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO TRANS-EOF-SWITCH
+           END-READ.
+
+      ******************************************************************
+      * SKIP-CHECKPOINTED-RECORD discards one already-processed record
+      * on restart. Driven by an UNTIL that also watches
+      * END-OF-TRANS-FILE, so a stale or corrupt CHECKPOINT-COUNT (at
+      * or past the real record count of a replaced CALC-TRANS-FILE)
+      * stops the skip instead of reading again past AT END.
+      ******************************************************************
+       SKIP-CHECKPOINTED-RECORD.
+           PERFORM READ-TRANS-RECORD
+           ADD 1 TO CHECKPOINT-SKIP-COUNT.
+
+       PROCESS-TRANS-RECORD.
+           MOVE TRANS-OPERAND1 TO OPERAND1
+           MOVE TRANS-OPERATOR TO OPERATOR
+           MOVE TRANS-OPERAND2 TO OPERAND2
+           PERFORM CALCULATION
+           MOVE OPERAND1 TO REPORT-OPERAND1
+           MOVE OPERATOR TO REPORT-OPERATOR
+           MOVE OPERAND2 TO REPORT-OPERAND2
+           IF CALC-ERROR THEN
+               MOVE ZERO TO REPORT-RESULT
+               ADD 1 TO BATCH-ERROR-COUNT
+           ELSE
+               MOVE RESULT TO REPORT-RESULT
+           END-IF
+           WRITE REPORT-RECORD
+           ADD 1 TO BATCH-RECORD-COUNT
+           ADD 1 TO CHECKPOINT-SINCE-LAST
+           IF CHECKPOINT-SINCE-LAST >= CHECKPOINT-INTERVAL THEN
+               MOVE BATCH-RECORD-COUNT TO CHECKPOINT-COUNT
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO CHECKPOINT-SINCE-LAST
+           END-IF
+           PERFORM READ-TRANS-RECORD.
+
+      ******************************************************************
+      * READ-CHECKPOINT/WRITE-CHECKPOINT keep CHECKPOINT-COUNT (the
+      * number of CALC-TRANS-FILE records already processed) in a
+      * small one-record file that outlives a single run.
+      ******************************************************************
+       READ-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35" THEN
+               MOVE ZERO TO CHECKPOINT-COUNT
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        END PROGRAM CALCULATOR.
